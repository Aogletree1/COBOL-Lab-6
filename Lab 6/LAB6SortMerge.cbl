@@ -1,337 +1,954 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     Lab6SortMerge.
-       AUTHOR.         TEAM OGLETREE.
-      ******************************************************************
-      *
-      *             LAB 6 - BASIC SORT AND MERGE
-      *
-      *  SORT 2 UNSORTED STUDENT FILES TO CREATE 2 SORTED STUDENT FILES
-      *  MERGE THE 2 SORTED FILES INTO ONE FILE
-      *  WRITE A REPORT FROM THE MERGED FILE SHOWING STUDENT
-      *  DATA AND ASSIGNING A LETTER GRADE TO EACH STUDENT
-      ******
-      *  INPUT
-      *     BOTH UNSORTED FILES HAVE THE SAME FILE STRUCTURE
-      *     DEPARTMENT
-      *     CLASS
-      *     STUDENT NAME
-      *     ARRAY OF 4 TEST SCORES
-      ******
-      *  OUTPUT
-      *     THIS REPORT PRODUCES A LISTING OF THE FILE CONTENTS
-      *     AS WELL AS ASSIGNING A LETTER GRADE TO THE STUDENT
-      *     DEPARTMENT
-      *     CLASS
-      *     STUDENT NAME
-      *     ARRAY OF 4 TEST SCORES
-      *     LETTER GRADE
-      ******
-      *  CALCUATIONS
-      *     SUM THE 4 GRADES
-      *     DIVIDE THE 4 GRADES BY THE NUMBER OF TESTS TO GET AN 
-      *        AVERAGE
-      *     EVALUATE THE AVERAGE TO ASSIGN A LETTER GRADE
-      ******
-      *   INSTRUCTIONS
-      *   1. Compile and Execute the Lab6SortMerge.cbl
-      *   2. Change the Author Name to yourTeam Name
-      *   3. Change the XXX in the Report Header to your Team Number 
-      *   4. Code the Select Statement for the SD temporary file
-      *      that is used in the sorting and merging process
-      *   5. Code the SD 01 and 05 levels that is used in the
-      *      sorting and merging process     
-      *   6. Code the two Sort statement to sort the Unsorted files
-      *   7. Code the Merge statement to merge the new sorted files 
-      *      into one file
-      *   8. Use the new merged file to write the report
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-
-           SELECT UNSORTED-STU-FILE1
-               ASSIGN TO 'UNSORTEDSTUDENT1.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-      *
-           SELECT UNSORTED-STU-FILE2
-               ASSIGN TO 'UNSORTEDSTUDENT2.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-      *
-           SELECT SORTED-STU-FILE1
-               ASSIGN TO 'SORTEDSTUDENT1.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-      *
-           SELECT SORTED-STU-FILE2
-               ASSIGN TO 'SORTEDSTUDENT2.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-      *
-
-           
-
-           SELECT MERGED-SORTED-FILE
-               ASSIGN TO 'MERGEDSORTEDSTUDENT.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-      *
-      *YOU NEED SELECT STATEMENT(S) FOR THE SD FILES
-             SELECT SORT-FILE
-                  ASSIGN TO 'SORTINGFILE.TMP'.
-             
-
-
-      *
-           SELECT STUDENT-REPORT-FILE
-               ASSIGN TO PRINTER 'L6STUDENTREPORT.TXT'.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD UNSORTED-STU-FILE1
-           RECORD CONTAINS 41 CHARACTERS.
-       01  UNSORTED-RECORD1.
-           05  UR1-DEPT-CODE                    PIC A(4).
-           05  UR1-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
-      *
-       FD UNSORTED-STU-FILE2
-           RECORD CONTAINS 41 CHARACTERS.
-       01  UNSORTED-RECORD2.
-           05  UR2-DEPT-CODE                    PIC A(4).
-           05  UR2-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
-      *
-       FD SORTED-STU-FILE1
-           RECORD CONTAINS 41 CHARACTERS.
-       01  SORTED-RECORD1.
-           05  SR1-DEPT-CODE                    PIC A(4).
-           05  SR1-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
-      *
-       FD SORTED-STU-FILE2
-           RECORD CONTAINS 41 CHARACTERS.
-       01  STORTEDT-RECORD2.
-           05  SR2-DEPT-CODE                    PIC A(4).
-           05  SR2-CLASS-CODE                   PIC X(5).
-           05  FILLER                          PIC X(32).
-
-        FD MERGED-SORTED-FILE
-           RECORD CONTAINS 41 CHARACTERS.
-       01  MERGED-SORTED-REC.
-           05  MS-DEPT-CODE                    PIC A(4).
-           05  MS-CLASS-CODE                   PIC X(5).
-           05  MS-NAME                         PIC X(20).
-           05  MS-TEST OCCURS 4 TIMES           PIC 9(3).
-      *
-      *CODE THE SD DESCRIPTION(S) FOR THE SORT AND MERGE TEMP FILE
-      *
-
-
-        SD SORT-FILE
-           RECORD CONTAINS 41 CHARACTERS.
-             01 SORT-RECORD.
-                05  TEMP-DEPT-CODE                    PIC A(4).
-                05  TEMP-CLASS-CODE                   PIC X(5).
-                05  FILLER                           PIC X(32).
-
-
-        
-
-      *
-       FD  STUDENT-REPORT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       01  REPORT-LINE                     PIC X(80).
-      *
-       WORKING-STORAGE SECTION.
-      *
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                    PIC X       VALUE ' '.
-               88 NO-MORE-DATA                         VALUE 'N'.
-               88 MORE-RECORDS                         VALUE 'Y'.
-      *
-       01 SUBSCRIPTS.
-           05  SUB                         PIC 9       VALUE ZERO.
-      *
-       01  REPORT-FIELDS.
-           05  PROPER-SPACING              PIC S9      VALUE +1.
-      *
-       01  DETAIL-FIELDS.
-           05  DF-TEST-TOTAL                PIC S9(5)  VALUE +0.
-           05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
-      *
-       01  CONSTANT-FIELDS.
-           05  CF-NUM-TESTS                PIC 99    VALUE 4.
-      *
-       01  WS-CURRENT-DATE.
-           05  WS-YEAR                     PIC 99.
-           05  WS-MONTH                    PIC 99.
-           05  WS-DAY                      PIC 99.
-
-      **********************OUTPUT AREA**************************
-       01  HEADING-ONE.
-           05                              PIC X(6) VALUE 'DATE:'.
-           05  H1-DATE.
-               10  H1-MONTH                PIC Z9.
-               10                          PIC X    VALUE '/'.
-               10  H1-DAY                  PIC 99.
-               10                          PIC X    VALUE '/'.
-               10  H1-YEAR                 PIC 99.
-           05                              PIC X(20) VALUE SPACES.
-           05                              PIC X(36) VALUE
-                                           'STUDENT REPORT'.
-           05                              PIC X(13) VALUE '420'.
-      *
-       01  HEADING-FOUR.
-           05                              PIC X(4)  VALUE 'DEPT'.
-           05                              PIC X(3)  VALUE SPACES.
-           05                              PIC X(5)  VALUE 'CLASS'.
-           05                              PIC X(10) VALUE SPACES.
-           05                              PIC X(11) VALUE 'NAME'.
-           05                              PIC X(5)  VALUE SPACES.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(8)  VALUE 'SCORE   '.
-           05                              PIC X(7)  VALUE 'GRADE'.
-      *
-       01  DETAIL-LINE.
-           05  DL-DEPT                     PIC X(4).
-           05                              PIC X(3) VALUE SPACES.
-           05  DL-CLASS                    PIC X(5).
-           05                              PIC X(3) VALUE SPACES.
-           05  DL-NAME                     PIC X(20).
-           05                              PIC X(5).
-           05  DL-TEST OCCURS 4 TIMES      PIC XXXBBBBB.
-           05  DL-GRADE                    PIC X.
-
-      *
-       PROCEDURE DIVISION.
-      *
-       10-PRINT-STUDENT-REPORT.
-           PERFORM 15-SORT-MERGE-STU-FILES
-           PERFORM 20-HSKPING-ROUTINE
-           PERFORM 25-READ-STUDENT-FILE
-           PERFORM 45-FINAL-ROUTINE
-       .
-
-       15-SORT-MERGE-STU-FILES.
-      *CODE YOUR SORT AND MERGE ROUTINES HERE
-      * REMEMBER THE KEY FIELDS ARE DEPT AND CLASS
-            OPEN     INPUT UNSORTED-STU-FILE1
-            OPEN     INPUT UNSORTED-STU-FILE2
-            OPEN     OUTPUT SORTED-STU-FILE1
-            OPEN     OUTPUT SORTED-STU-FILE2
-            
-          
-           
-           SORT SORT-FILE
-                ON ASCENDING KEY TEMP-DEPT-CODE
-                USING UNSORTED-STU-FILE1
-                GIVING SORTED-STU-FILE1
-
-           
-
-           SORT SORT-FILE
-                ON ASCENDING KEY TEMP-DEPT-CODE
-                USING UNSORTED-STU-FILE2
-                GIVING SORTED-STU-FILE2
-
-           MERGE SORT-FILE
-                ON ASCENDING KEY TEMP-DEPT-CODE
-                USING SORTED-STU-FILE1,
-                      SORTED-STU-FILE2
-                GIVING MERGED-SORTED-FILE
-
-           
-
-
-
-
-
-
-       .
-
-       20-HSKPING-ROUTINE.
-      *OPEN THE INPUT AND OUTPUT FILES FOR THE REPORT HERE
-            
-            OPEN     OUTPUT STUDENT-REPORT-FILE
-            OPEN     INPUT  MERGED-SORTED-FILE
-
-
-           ACCEPT WS-CURRENT-DATE FROM DATE
-           MOVE WS-MONTH TO H1-MONTH
-           MOVE WS-DAY TO H1-DAY
-           MOVE WS-YEAR TO H1-YEAR
-           PERFORM 30-HEADING-ROUTINE
-       .
-
-       25-READ-STUDENT-FILE.
-           PERFORM UNTIL NO-MORE-DATA
-               READ MERGED-SORTED-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 35-PROCESS-STUDENT-RECORD
-               END-READ
-           END-PERFORM
-
-       .
-       30-HEADING-ROUTINE.
-
-           WRITE REPORT-LINE FROM HEADING-ONE
-               AFTER ADVANCING PAGE
-           MOVE 2 TO PROPER-SPACING
-
-           WRITE REPORT-LINE FROM HEADING-FOUR
-               AFTER ADVANCING 2 LINES
-       .
-
-       35-PROCESS-STUDENT-RECORD.
-
-           MOVE MS-DEPT-CODE TO DL-DEPT
-           MOVE MS-CLASS-CODE TO DL-CLASS
-           MOVE MS-NAME TO DL-NAME
-
-           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > CF-NUM-TESTS
-
-               MOVE MS-TEST(SUB) TO DL-TEST(SUB)
-               ADD MS-TEST(SUB) TO DF-TEST-TOTAL
-
-           END-PERFORM
-
-           DIVIDE DF-TEST-TOTAL BY CF-NUM-TESTS
-                  GIVING DF-TEST-AVERAGE ROUNDED
-
-           EVALUATE TRUE
-               WHEN DF-TEST-AVERAGE > 89
-                   MOVE 'A' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
-                   MOVE 'B' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
-                   MOVE 'C' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
-                   MOVE 'D' TO DL-GRADE
-               WHEN DF-TEST-AVERAGE < 60
-                   MOVE 'F' TO DL-GRADE
-           END-EVALUATE
-
-           MOVE DETAIL-LINE TO REPORT-LINE
-           PERFORM 40-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-           MOVE ZEROS TO DF-TEST-TOTAL
-       .
-
-       40-WRITE-A-LINE.
-           WRITE REPORT-LINE
-               AFTER ADVANCING PROPER-SPACING
-       .
-
-       45-FINAL-ROUTINE.
-
-           CLOSE MERGED-SORTED-FILE
-                 STUDENT-REPORT-FILE
-
-           STOP RUN
-       .
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Lab6SortMerge.
+       AUTHOR.         TEAM OGLETREE.
+      ******************************************************************
+      *
+      *             LAB 6 - BASIC SORT AND MERGE
+      *
+      *  SORT 2 UNSORTED STUDENT FILES TO CREATE 2 SORTED STUDENT FILES
+      *  MERGE THE 2 SORTED FILES INTO ONE FILE
+      *  WRITE A REPORT FROM THE MERGED FILE SHOWING STUDENT
+      *  DATA AND ASSIGNING A LETTER GRADE TO EACH STUDENT
+      ******
+      *  INPUT
+      *     BOTH UNSORTED FILES HAVE THE SAME FILE STRUCTURE
+      *     DEPARTMENT
+      *     CLASS
+      *     STUDENT NAME
+      *     ARRAY OF 4 TEST SCORES
+      ******
+      *  OUTPUT
+      *     THIS REPORT PRODUCES A LISTING OF THE FILE CONTENTS
+      *     AS WELL AS ASSIGNING A LETTER GRADE TO THE STUDENT
+      *     DEPARTMENT
+      *     CLASS
+      *     STUDENT NAME
+      *     ARRAY OF 4 TEST SCORES
+      *     LETTER GRADE
+      *
+      *     ALSO PRODUCED, ALONGSIDE THE MAIN STUDENT REPORT:
+      *       - DEPARTMENT/CLASS SUBTOTALS AND A REPORT GRAND AVERAGE
+      *       - AN HONOR ROLL LISTING (GRADE OF 'A') AND AN ACADEMIC
+      *         PROBATION LISTING (GRADE OF 'F')
+      *       - A REJECTED-RECORD FILE FOR OUT-OF-RANGE TEST SCORES
+      *       - A FIXED-WIDTH REGISTRAR EXTRACT FILE FOR DOWNSTREAM LOAD
+      *       - A DUPLICATE-STUDENT NOTICE LOG
+      ******
+      *  CALCUATIONS
+      *     WEIGHT AND SUM THE 4 TEST SCORES PER THE DEPARTMENT'S
+      *        GRADING POLICY TO GET AN AVERAGE
+      *     EVALUATE THE AVERAGE TO ASSIGN A LETTER GRADE
+      ******
+      *   INSTRUCTIONS
+      *   1. Compile and Execute the Lab6SortMerge.cbl
+      *   2. Change the Author Name to yourTeam Name
+      *   3. Change the XXX in the Report Header to your Team Number
+      *   4. Code the Select Statement for the SD temporary file
+      *      that is used in the sorting and merging process
+      *   5. Code the SD 01 and 05 levels that is used in the
+      *      sorting and merging process
+      *   6. Code the two Sort statement to sort the Unsorted files
+      *   7. Code the Merge statement to merge the new sorted files
+      *      into one file
+      *   8. Use the new merged file to write the report
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+
+           SELECT UNSORTED-STU-FILE1
+               ASSIGN TO 'UNSORTEDSTUDENT1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT UNSORTED-STU-FILE2
+               ASSIGN TO 'UNSORTEDSTUDENT2.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-STU-FILE1
+               ASSIGN TO 'SORTEDSTUDENT1.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORTED-STU-FILE2
+               ASSIGN TO 'SORTEDSTUDENT2.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+
+
+
+           SELECT MERGED-SORTED-FILE
+               ASSIGN TO 'MERGEDSORTEDSTUDENT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *YOU NEED SELECT STATEMENT(S) FOR THE SD FILES
+             SELECT SORT-FILE
+                  ASSIGN TO 'SORTINGFILE.TMP'.
+
+
+
+      *
+           SELECT STUDENT-REPORT-FILE
+               ASSIGN TO PRINTER 'L6STUDENTREPORT.TXT'.
+      *
+           SELECT HONOR-ROLL-FILE
+               ASSIGN TO PRINTER 'L6HONORROLL.TXT'.
+      *
+           SELECT PROBATION-FILE
+               ASSIGN TO PRINTER 'L6PROBATION.TXT'.
+      *
+           SELECT REJECTED-STU-FILE
+               ASSIGN TO 'REJECTEDSTUDENT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT REGISTRAR-EXTRACT-FILE
+               ASSIGN TO 'REGISTRAREXTRACT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT DUPLICATE-LOG-FILE
+               ASSIGN TO 'DUPLICATESTUDENT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD UNSORTED-STU-FILE1
+           RECORD CONTAINS 41 CHARACTERS.
+       01  UNSORTED-RECORD1.
+           05  UR1-DEPT-CODE                    PIC A(4).
+           05  UR1-CLASS-CODE                   PIC X(5).
+           05  UR1-NAME                         PIC X(20).
+           05  UR1-TEST OCCURS 4 TIMES           PIC 9(3).
+      *
+       FD UNSORTED-STU-FILE2
+           RECORD CONTAINS 41 CHARACTERS.
+       01  UNSORTED-RECORD2.
+           05  UR2-DEPT-CODE                    PIC A(4).
+           05  UR2-CLASS-CODE                   PIC X(5).
+           05  UR2-NAME                         PIC X(20).
+           05  UR2-TEST OCCURS 4 TIMES           PIC 9(3).
+      *
+       FD SORTED-STU-FILE1
+           RECORD CONTAINS 41 CHARACTERS.
+       01  SORTED-RECORD1.
+           05  SR1-DEPT-CODE                    PIC A(4).
+           05  SR1-CLASS-CODE                   PIC X(5).
+           05  SR1-NAME                         PIC X(20).
+           05  SR1-TEST OCCURS 4 TIMES           PIC 9(3).
+      *
+       FD SORTED-STU-FILE2
+           RECORD CONTAINS 41 CHARACTERS.
+       01  STORTEDT-RECORD2.
+           05  SR2-DEPT-CODE                    PIC A(4).
+           05  SR2-CLASS-CODE                   PIC X(5).
+           05  SR2-NAME                         PIC X(20).
+           05  SR2-TEST OCCURS 4 TIMES           PIC 9(3).
+
+        FD MERGED-SORTED-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+       01  MERGED-SORTED-REC.
+           05  MS-DEPT-CODE                    PIC A(4).
+           05  MS-CLASS-CODE                   PIC X(5).
+           05  MS-NAME                         PIC X(20).
+           05  MS-TEST OCCURS 4 TIMES           PIC 9(3).
+      *
+      *CODE THE SD DESCRIPTION(S) FOR THE SORT AND MERGE TEMP FILE
+      *
+
+
+        SD SORT-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+             01 SORT-RECORD.
+                05  TEMP-DEPT-CODE                    PIC A(4).
+                05  TEMP-CLASS-CODE                   PIC X(5).
+                05  TEMP-NAME                         PIC X(20).
+                05  TEMP-TEST OCCURS 4 TIMES           PIC 9(3).
+
+
+
+
+      *
+       FD  STUDENT-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                     PIC X(80).
+      *
+       FD  HONOR-ROLL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HONOR-ROLL-LINE                 PIC X(80).
+      *
+       FD  PROBATION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PROBATION-LINE                  PIC X(80).
+      *
+       FD  REJECTED-STU-FILE
+           RECORD CONTAINS 71 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-DEPT-CODE                PIC A(4).
+           05  REJ-CLASS-CODE               PIC X(5).
+           05  REJ-NAME                     PIC X(20).
+           05  REJ-TEST OCCURS 4 TIMES       PIC 9(3).
+           05  REJ-REASON                   PIC X(30).
+      *
+       FD  REGISTRAR-EXTRACT-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  REGISTRAR-EXTRACT-RECORD.
+           05  RX-DEPT-CODE                 PIC A(4).
+           05  RX-CLASS-CODE                PIC X(5).
+           05  RX-NAME                      PIC X(20).
+           05  RX-TEST OCCURS 4 TIMES        PIC 9(3).
+           05  RX-AVERAGE                   PIC 999V99.
+           05  RX-GRADE                     PIC X.
+      *
+       FD  DUPLICATE-LOG-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  DUPLICATE-LOG-RECORD             PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  DUPLICATE-FLAG               PIC X      VALUE 'N'.
+               88 DUPLICATE-STUDENT                    VALUE 'Y'.
+               88 NOT-DUPLICATE-STUDENT                VALUE 'N'.
+           05  SCORE-VALID-FLAG             PIC X      VALUE 'Y'.
+               88 VALID-SCORES                         VALUE 'Y'.
+               88 INVALID-SCORES                       VALUE 'N'.
+           05  RESTART-SKIP-FLAG            PIC X      VALUE 'N'.
+               88 SKIP-SORT-STEPS                       VALUE 'Y'.
+               88 PERFORM-FULL-SORT                     VALUE 'N'.
+      *
+       01 SUBSCRIPTS.
+           05  SUB                         PIC 9       VALUE ZERO.
+           05  WS-WEIGHT-ROW               PIC 99      VALUE ZERO.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC S9      VALUE +1.
+      *
+       01  DETAIL-FIELDS.
+           05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
+      *
+       01  CONSTANT-FIELDS.
+           05  CF-NUM-TESTS                PIC 99    VALUE 4.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+      *  OPTIONAL AS-OF DATE OVERRIDE FOR REPRINT RUNS - WHEN
+      *  REPORT-AS-OF-DATE IS SET IN THE ENVIRONMENT (FORMAT
+      *  YYYYMMDD) IT REPLACES THE SYSTEM DATE ON HEADING-ONE
+      *
+       01  WS-PARM-DATE-RAW                PIC X(8)    VALUE SPACES.
+       01  WS-PARM-DATE.
+           05  WS-PARM-YEAR                PIC 9(4).
+           05  WS-PARM-MONTH               PIC 99.
+           05  WS-PARM-DAY                 PIC 99.
+      *
+      ***************RECORD COUNT RECONCILIATION*******************
+       01  RECORD-COUNTS.
+           05  CNT-UNSORTED1                PIC 9(7)  VALUE ZERO.
+           05  CNT-UNSORTED2                PIC 9(7)  VALUE ZERO.
+           05  CNT-SORTED1                  PIC 9(7)  VALUE ZERO.
+           05  CNT-SORTED2                  PIC 9(7)  VALUE ZERO.
+           05  CNT-MERGED                   PIC 9(7)  VALUE ZERO.
+           05  CNT-REJECTED                 PIC 9(7)  VALUE ZERO.
+           05  CNT-DUPLICATES               PIC 9(7)  VALUE ZERO.
+           05  CNT-HONOR-ROLL                PIC 9(7) VALUE ZERO.
+           05  CNT-PROBATION                 PIC 9(7) VALUE ZERO.
+      *
+      ***************CONTROL BREAK / GRAND TOTAL FIELDS**************
+       01  CONTROL-BREAK-FIELDS.
+           05  CB-PREV-DEPT                 PIC A(4)   VALUE SPACES.
+           05  CB-PREV-CLASS                PIC X(5)   VALUE SPACES.
+           05  CB-FIRST-RECORD-FLAG         PIC X      VALUE 'Y'.
+               88 CB-FIRST-RECORD                       VALUE 'Y'.
+           05  CB-CLASS-COUNT               PIC 9(5)   VALUE ZERO.
+           05  CB-CLASS-TOTAL               PIC S9(7)V99 VALUE ZERO.
+           05  CB-CLASS-AVERAGE             PIC S9(5)V99 VALUE ZERO.
+           05  CB-GRAND-COUNT                PIC 9(7)  VALUE ZERO.
+           05  CB-GRAND-TOTAL                PIC S9(9)V99 VALUE ZERO.
+           05  CB-GRAND-AVERAGE              PIC S9(5)V99 VALUE ZERO.
+      *
+      *  PREVIOUS-KEY HOLD AREA USED ONLY FOR DUPLICATE DETECTION
+      *  (COMPARES DEPT/CLASS/NAME, NOT JUST DEPT/CLASS)
+      *
+       01  WS-PREVIOUS-KEY.
+           05  WS-PREV-KEY-DEPT              PIC A(4)  VALUE SPACES.
+           05  WS-PREV-KEY-CLASS             PIC X(5)  VALUE SPACES.
+           05  WS-PREV-KEY-NAME              PIC X(20) VALUE SPACES.
+           05  WS-PREV-KEY-FLAG              PIC X     VALUE 'Y'.
+               88 WS-PREV-KEY-FIRST                     VALUE 'Y'.
+      *
+      ***************DEPARTMENT TEST-WEIGHTING TABLE*****************
+      *  EACH DEPARTMENT MAY WEIGHT ITS 4 TESTS DIFFERENTLY WHEN
+      *  COMPUTING THE AVERAGE (E.G. A DOUBLE-WEIGHTED FINAL EXAM).
+      *  WEIGHTS FOR A DEPARTMENT MUST TOTAL 1.000.  ANY DEPARTMENT
+      *  NOT FOUND IN THE TABLE USES THE 'ALL ' DEFAULT ROW, WHICH
+      *  WEIGHTS ALL 4 TESTS EQUALLY.
+      *
+       01  DEPT-WEIGHT-TABLE-DATA.
+           05  FILLER  PIC X(24) VALUE 'MATH02500025000250002500'.
+           05  FILLER  PIC X(24) VALUE 'ENGL01667016670166605000'.
+           05  FILLER  PIC X(24) VALUE 'SCIE02000020000200004000'.
+           05  FILLER  PIC X(24) VALUE 'ALL 02500025000250002500'.
+      *
+       01  DEPT-WEIGHT-TABLE REDEFINES DEPT-WEIGHT-TABLE-DATA.
+           05  DW-ENTRY OCCURS 4 TIMES.
+               10  DW-DEPT-CODE              PIC X(4).
+               10  DW-WEIGHT OCCURS 4 TIMES   PIC 9V9999.
+      *
+       01  WS-DEFAULT-WEIGHT-ROW            PIC 99      VALUE 4.
+       01  WS-TABLE-SIZE                    PIC 99      VALUE 4.
+      *
+      ***************SCORE VALIDATION LIMITS**************************
+       01  WS-SCORE-LIMITS.
+           05  WS-SCORE-MINIMUM              PIC 999    VALUE 0.
+           05  WS-SCORE-MAXIMUM              PIC 999    VALUE 100.
+      *
+      ***************CHECKPOINT / RESTART FIELDS***********************
+      *  USED TO DETECT WHETHER THE INTERMEDIATE SORTED FILES ARE
+      *  ALREADY CURRENT SO A RESTARTED JOB CAN SKIP STRAIGHT TO THE
+      *  MERGE STEP INSTEAD OF RE-SORTING THE RAW INPUT.
+      *
+       01  WS-FILE-EXIST-FIELDS.
+           05  WS-FILE-NAME                  PIC X(40).
+           05  WS-EXIST-RETURN-CODE          PIC S9(9) COMP-5.
+           05  WS-FILE-DETAILS.
+               10  WS-FILE-SIZE              PIC X(8)  COMP-X.
+               10  WS-FILE-DATE.
+                   15  WS-FILE-DAY            PIC X    COMP-X.
+                   15  WS-FILE-MONTH          PIC X    COMP-X.
+                   15  WS-FILE-YEAR           PIC 9(4) COMP-X.
+               10  WS-FILE-TIME.
+                   15  WS-FILE-HOURS          PIC X    COMP-X.
+                   15  WS-FILE-MINUTES        PIC X    COMP-X.
+                   15  WS-FILE-SECONDS        PIC X    COMP-X.
+                   15  WS-FILE-HUNDREDTHS     PIC X    COMP-X.
+               10  FILLER                     PIC X(16).
+      *
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-COMBINED-STAMP             PIC 9(16) VALUE ZERO.
+           05  WS-UNSORTED1-STAMP            PIC 9(16) VALUE ZERO.
+           05  WS-UNSORTED2-STAMP            PIC 9(16) VALUE ZERO.
+           05  WS-SORTED1-STAMP              PIC 9(16) VALUE ZERO.
+           05  WS-SORTED2-STAMP              PIC 9(16) VALUE ZERO.
+           05  WS-NEWEST-UNSORTED-STAMP      PIC 9(16) VALUE ZERO.
+           05  WS-OLDEST-SORTED-STAMP        PIC 9(16) VALUE ZERO.
+           05  WS-SORTED1-EXISTS             PIC S9(9) COMP-5 VALUE -1.
+           05  WS-SORTED2-EXISTS             PIC S9(9) COMP-5 VALUE -1.
+
+      **********************OUTPUT AREA**************************
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(20) VALUE SPACES.
+           05                              PIC X(36) VALUE
+                                           'STUDENT REPORT'.
+           05                              PIC X(13) VALUE '420'.
+      *
+       01  HEADING-FOUR.
+           05                              PIC X(4)  VALUE 'DEPT'.
+           05                              PIC X(3)  VALUE SPACES.
+           05                              PIC X(5)  VALUE 'CLASS'.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(11) VALUE 'NAME'.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(8)  VALUE 'SCORE   '.
+           05                              PIC X(7)  VALUE 'GRADE'.
+      *
+       01  DETAIL-LINE.
+           05  DL-DEPT                     PIC X(4).
+           05                              PIC X(3) VALUE SPACES.
+           05  DL-CLASS                    PIC X(5).
+           05                              PIC X(3) VALUE SPACES.
+           05  DL-NAME                     PIC X(20).
+           05                              PIC X(5).
+           05  DL-TEST OCCURS 4 TIMES      PIC XXXBBBBB.
+           05  DL-GRADE                    PIC X.
+      *
+       01  CLASS-BREAK-LINE.
+           05                              PIC X(4)  VALUE SPACES.
+           05                              PIC X(12) VALUE
+                                           'CLASS TOTAL '.
+           05  CBL-DEPT                    PIC X(4).
+           05                              PIC X    VALUE '/'.
+           05  CBL-CLASS                   PIC X(5).
+           05                              PIC X(4)  VALUE SPACES.
+           05                              PIC X(8)  VALUE 'STUDENTS'.
+           05  CBL-COUNT                   PIC ZZZZ9.
+           05                              PIC X(4)  VALUE SPACES.
+           05                              PIC X(7)  VALUE 'AVERAGE'.
+           05  CBL-AVERAGE                 PIC ZZZ9.99.
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(20) VALUE
+                                           'REPORT GRAND TOTALS'.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(8)  VALUE 'STUDENTS'.
+           05  GTL-COUNT                   PIC ZZZZZZ9.
+           05                              PIC X(4)  VALUE SPACES.
+           05                              PIC X(7)  VALUE 'AVERAGE'.
+           05  GTL-AVERAGE                 PIC ZZZ9.99.
+      *
+       01  HONOR-ROLL-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  HR1-DATE.
+               10  HR1-MONTH               PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  HR1-DAY                 PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  HR1-YEAR                PIC 99.
+           05                              PIC X(20) VALUE SPACES.
+           05                              PIC X(36) VALUE
+                                           'HONOR ROLL'.
+           05                              PIC X(13) VALUE '420'.
+      *
+       01  PROBATION-HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  PR1-DATE.
+               10  PR1-MONTH               PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  PR1-DAY                 PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  PR1-YEAR                PIC 99.
+           05                              PIC X(20) VALUE SPACES.
+           05                              PIC X(36) VALUE
+                                           'ACADEMIC PROBATION'.
+           05                              PIC X(13) VALUE '420'.
+      *
+       01  DUPLICATE-NOTICE-FIELDS.
+           05  DN-DEPT                     PIC X(4).
+           05  DN-CLASS                    PIC X(5).
+           05  DN-NAME                     PIC X(20).
+      *
+       01  REJECT-REASON-TEXT              PIC X(30) VALUE
+               'TEST SCORE OUTSIDE 0-100'.
+      *
+       PROCEDURE DIVISION.
+      *
+       10-PRINT-STUDENT-REPORT.
+           PERFORM 15-SORT-MERGE-STU-FILES
+           PERFORM 20-HSKPING-ROUTINE
+           PERFORM 25-READ-STUDENT-FILE
+           PERFORM 45-FINAL-ROUTINE
+       .
+
+       12-CHECK-RESTART-POINT.
+      *DETECT WHETHER THE SORTED FILES ARE ALREADY CURRENT SO A
+      *RESTARTED JOB CAN SKIP THE SORT STEP AND GO STRAIGHT TO MERGE
+           MOVE 'UNSORTEDSTUDENT1.TXT' TO WS-FILE-NAME
+           CALL 'CBL_CHECK_FILE_EXIST' USING WS-FILE-NAME
+               WS-FILE-DETAILS RETURNING WS-EXIST-RETURN-CODE
+           IF WS-EXIST-RETURN-CODE = 0
+               PERFORM 13-BUILD-TIMESTAMP
+               MOVE WS-COMBINED-STAMP TO WS-UNSORTED1-STAMP
+           END-IF
+
+           MOVE 'UNSORTEDSTUDENT2.TXT' TO WS-FILE-NAME
+           CALL 'CBL_CHECK_FILE_EXIST' USING WS-FILE-NAME
+               WS-FILE-DETAILS RETURNING WS-EXIST-RETURN-CODE
+           IF WS-EXIST-RETURN-CODE = 0
+               PERFORM 13-BUILD-TIMESTAMP
+               MOVE WS-COMBINED-STAMP TO WS-UNSORTED2-STAMP
+           END-IF
+
+           MOVE 'SORTEDSTUDENT1.TXT' TO WS-FILE-NAME
+           CALL 'CBL_CHECK_FILE_EXIST' USING WS-FILE-NAME
+               WS-FILE-DETAILS RETURNING WS-SORTED1-EXISTS
+           IF WS-SORTED1-EXISTS = 0
+               PERFORM 13-BUILD-TIMESTAMP
+               MOVE WS-COMBINED-STAMP TO WS-SORTED1-STAMP
+           END-IF
+
+           MOVE 'SORTEDSTUDENT2.TXT' TO WS-FILE-NAME
+           CALL 'CBL_CHECK_FILE_EXIST' USING WS-FILE-NAME
+               WS-FILE-DETAILS RETURNING WS-SORTED2-EXISTS
+           IF WS-SORTED2-EXISTS = 0
+               PERFORM 13-BUILD-TIMESTAMP
+               MOVE WS-COMBINED-STAMP TO WS-SORTED2-STAMP
+           END-IF
+
+           IF WS-SORTED1-EXISTS = 0 AND WS-SORTED2-EXISTS = 0
+               IF WS-UNSORTED1-STAMP > WS-UNSORTED2-STAMP
+                   MOVE WS-UNSORTED1-STAMP TO WS-NEWEST-UNSORTED-STAMP
+               ELSE
+                   MOVE WS-UNSORTED2-STAMP TO WS-NEWEST-UNSORTED-STAMP
+               END-IF
+               IF WS-SORTED1-STAMP < WS-SORTED2-STAMP
+                   MOVE WS-SORTED1-STAMP TO WS-OLDEST-SORTED-STAMP
+               ELSE
+                   MOVE WS-SORTED2-STAMP TO WS-OLDEST-SORTED-STAMP
+               END-IF
+               IF WS-OLDEST-SORTED-STAMP > WS-NEWEST-UNSORTED-STAMP
+                   SET SKIP-SORT-STEPS TO TRUE
+                   DISPLAY 'RESTART DETECTED - SORTED FILES ARE '
+                       'CURRENT, SKIPPING SORT STEP'
+               END-IF
+           END-IF
+       .
+
+       13-BUILD-TIMESTAMP.
+           COMPUTE WS-COMBINED-STAMP =
+               (WS-FILE-YEAR * 1000000000000) +
+               (WS-FILE-MONTH * 10000000000) +
+               (WS-FILE-DAY * 100000000) +
+               (WS-FILE-HOURS * 1000000) +
+               (WS-FILE-MINUTES * 10000) +
+               (WS-FILE-SECONDS * 100) +
+               WS-FILE-HUNDREDTHS
+       .
+
+       15-SORT-MERGE-STU-FILES.
+      *CODE YOUR SORT AND MERGE ROUTINES HERE
+      * REMEMBER THE KEY FIELDS ARE DEPT, CLASS, AND NAME
+           PERFORM 12-CHECK-RESTART-POINT
+
+           IF PERFORM-FULL-SORT
+               SORT SORT-FILE
+                    ON ASCENDING KEY TEMP-DEPT-CODE
+                                     TEMP-CLASS-CODE
+                                     TEMP-NAME
+                    USING UNSORTED-STU-FILE1
+                    GIVING SORTED-STU-FILE1
+
+
+
+               SORT SORT-FILE
+                    ON ASCENDING KEY TEMP-DEPT-CODE
+                                     TEMP-CLASS-CODE
+                                     TEMP-NAME
+                    USING UNSORTED-STU-FILE2
+                    GIVING SORTED-STU-FILE2
+           END-IF
+
+           MERGE SORT-FILE
+                ON ASCENDING KEY TEMP-DEPT-CODE
+                                 TEMP-CLASS-CODE
+                                 TEMP-NAME
+                USING SORTED-STU-FILE1,
+                      SORTED-STU-FILE2
+                GIVING MERGED-SORTED-FILE
+
+           PERFORM 16-COUNT-RECONCILIATION-FILES
+       .
+
+       16-COUNT-RECONCILIATION-FILES.
+      *TALLY RECORDS ON EACH INPUT/OUTPUT FILE SO 45-FINAL-ROUTINE
+      *CAN CONFIRM NOTHING WAS LOST DURING THE SORT/MERGE
+           PERFORM 17-COUNT-A-FILE-U1
+           PERFORM 17-COUNT-A-FILE-U2
+           PERFORM 17-COUNT-A-FILE-S1
+           PERFORM 17-COUNT-A-FILE-S2
+           PERFORM 17-COUNT-A-FILE-MG
+       .
+
+       17-COUNT-A-FILE-U1.
+           MOVE 'Y' TO EOF-FLAG
+           OPEN INPUT UNSORTED-STU-FILE1
+           PERFORM UNTIL NO-MORE-DATA
+               READ UNSORTED-STU-FILE1
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CNT-UNSORTED1
+               END-READ
+           END-PERFORM
+           CLOSE UNSORTED-STU-FILE1
+           MOVE 'Y' TO EOF-FLAG
+       .
+
+       17-COUNT-A-FILE-U2.
+           MOVE 'Y' TO EOF-FLAG
+           OPEN INPUT UNSORTED-STU-FILE2
+           PERFORM UNTIL NO-MORE-DATA
+               READ UNSORTED-STU-FILE2
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CNT-UNSORTED2
+               END-READ
+           END-PERFORM
+           CLOSE UNSORTED-STU-FILE2
+           MOVE 'Y' TO EOF-FLAG
+       .
+
+       17-COUNT-A-FILE-S1.
+           MOVE 'Y' TO EOF-FLAG
+           OPEN INPUT SORTED-STU-FILE1
+           PERFORM UNTIL NO-MORE-DATA
+               READ SORTED-STU-FILE1
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CNT-SORTED1
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-STU-FILE1
+           MOVE 'Y' TO EOF-FLAG
+       .
+
+       17-COUNT-A-FILE-S2.
+           MOVE 'Y' TO EOF-FLAG
+           OPEN INPUT SORTED-STU-FILE2
+           PERFORM UNTIL NO-MORE-DATA
+               READ SORTED-STU-FILE2
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CNT-SORTED2
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-STU-FILE2
+           MOVE 'Y' TO EOF-FLAG
+       .
+
+       17-COUNT-A-FILE-MG.
+           MOVE 'Y' TO EOF-FLAG
+           OPEN INPUT MERGED-SORTED-FILE
+           PERFORM UNTIL NO-MORE-DATA
+               READ MERGED-SORTED-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CNT-MERGED
+               END-READ
+           END-PERFORM
+           CLOSE MERGED-SORTED-FILE
+           MOVE 'Y' TO EOF-FLAG
+       .
+
+       20-HSKPING-ROUTINE.
+      *OPEN THE INPUT AND OUTPUT FILES FOR THE REPORT HERE
+
+           OPEN     OUTPUT STUDENT-REPORT-FILE
+           OPEN     OUTPUT HONOR-ROLL-FILE
+           OPEN     OUTPUT PROBATION-FILE
+           OPEN     OUTPUT REJECTED-STU-FILE
+           OPEN     OUTPUT REGISTRAR-EXTRACT-FILE
+           OPEN     OUTPUT DUPLICATE-LOG-FILE
+           OPEN     INPUT  MERGED-SORTED-FILE
+
+
+           ACCEPT WS-PARM-DATE-RAW FROM ENVIRONMENT 'REPORT-AS-OF-DATE'
+           IF WS-PARM-DATE-RAW = SPACES OR WS-PARM-DATE-RAW = LOW-VALUES
+               ACCEPT WS-CURRENT-DATE FROM DATE
+               MOVE WS-MONTH TO H1-MONTH
+               MOVE WS-DAY TO H1-DAY
+               MOVE WS-YEAR TO H1-YEAR
+           ELSE
+               MOVE WS-PARM-DATE-RAW(1:4) TO WS-PARM-YEAR
+               MOVE WS-PARM-DATE-RAW(5:2) TO WS-PARM-MONTH
+               MOVE WS-PARM-DATE-RAW(7:2) TO WS-PARM-DAY
+               MOVE WS-PARM-MONTH TO H1-MONTH
+               MOVE WS-PARM-DAY TO H1-DAY
+               MOVE WS-PARM-YEAR(3:2) TO H1-YEAR
+           END-IF
+           MOVE H1-MONTH TO HR1-MONTH PR1-MONTH
+           MOVE H1-DAY TO HR1-DAY PR1-DAY
+           MOVE H1-YEAR TO HR1-YEAR PR1-YEAR
+
+           PERFORM 30-HEADING-ROUTINE
+           PERFORM 31-HONOR-ROLL-HEADING
+           PERFORM 32-PROBATION-HEADING
+       .
+
+       25-READ-STUDENT-FILE.
+           PERFORM UNTIL NO-MORE-DATA
+               READ MERGED-SORTED-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 35-PROCESS-STUDENT-RECORD
+               END-READ
+           END-PERFORM
+
+           IF NOT CB-FIRST-RECORD
+               PERFORM 38-CLASS-BREAK-ROUTINE
+           END-IF
+       .
+
+       30-HEADING-ROUTINE.
+
+           WRITE REPORT-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+
+           WRITE REPORT-LINE FROM HEADING-FOUR
+               AFTER ADVANCING 2 LINES
+       .
+
+       31-HONOR-ROLL-HEADING.
+
+           WRITE HONOR-ROLL-LINE FROM HONOR-ROLL-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE HEADING-FOUR TO HONOR-ROLL-LINE
+           WRITE HONOR-ROLL-LINE
+               AFTER ADVANCING 2 LINES
+       .
+
+       32-PROBATION-HEADING.
+
+           WRITE PROBATION-LINE FROM PROBATION-HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE HEADING-FOUR TO PROBATION-LINE
+           WRITE PROBATION-LINE
+               AFTER ADVANCING 2 LINES
+       .
+
+       35-PROCESS-STUDENT-RECORD.
+
+           PERFORM 36-CHECK-DUPLICATE-RECORD
+
+           IF NOT DUPLICATE-STUDENT
+               IF NOT CB-FIRST-RECORD
+                   IF MS-DEPT-CODE NOT = CB-PREV-DEPT
+                      OR MS-CLASS-CODE NOT = CB-PREV-CLASS
+                       PERFORM 38-CLASS-BREAK-ROUTINE
+                   END-IF
+               END-IF
+               MOVE MS-DEPT-CODE TO CB-PREV-DEPT
+               MOVE MS-CLASS-CODE TO CB-PREV-CLASS
+               MOVE 'N' TO CB-FIRST-RECORD-FLAG
+
+               PERFORM 37-VALIDATE-SCORES
+
+               IF VALID-SCORES
+                   MOVE MS-DEPT-CODE TO DL-DEPT
+                   MOVE MS-CLASS-CODE TO DL-CLASS
+                   MOVE MS-NAME TO DL-NAME
+
+                   PERFORM VARYING SUB FROM 1 BY 1
+                           UNTIL SUB > CF-NUM-TESTS
+                       MOVE MS-TEST(SUB) TO DL-TEST(SUB)
+                   END-PERFORM
+
+                   PERFORM 39-COMPUTE-WEIGHTED-AVERAGE
+
+                   EVALUATE TRUE
+                       WHEN DF-TEST-AVERAGE > 89
+                           MOVE 'A' TO DL-GRADE
+                       WHEN DF-TEST-AVERAGE >= 80 AND
+                            DF-TEST-AVERAGE <= 89
+                           MOVE 'B' TO DL-GRADE
+                       WHEN DF-TEST-AVERAGE >= 70 AND
+                            DF-TEST-AVERAGE <= 79
+                           MOVE 'C' TO DL-GRADE
+                       WHEN DF-TEST-AVERAGE >= 60 AND
+                            DF-TEST-AVERAGE <= 69
+                           MOVE 'D' TO DL-GRADE
+                       WHEN DF-TEST-AVERAGE < 60
+                           MOVE 'F' TO DL-GRADE
+                   END-EVALUATE
+
+                   MOVE DETAIL-LINE TO REPORT-LINE
+                   PERFORM 40-WRITE-A-LINE
+                   MOVE 1 TO PROPER-SPACING
+
+                   ADD 1 TO CB-CLASS-COUNT
+                   ADD DF-TEST-AVERAGE TO CB-CLASS-TOTAL
+                   ADD 1 TO CB-GRAND-COUNT
+                   ADD DF-TEST-AVERAGE TO CB-GRAND-TOTAL
+
+                   PERFORM 43-WRITE-EXTRACT-RECORD
+
+                   EVALUATE DL-GRADE
+                       WHEN 'A'
+                           PERFORM 41-WRITE-HONOR-ROLL-LINE
+                       WHEN 'F'
+                           PERFORM 42-WRITE-PROBATION-LINE
+                   END-EVALUATE
+               ELSE
+                   PERFORM 44-WRITE-REJECT-RECORD
+               END-IF
+           END-IF
+       .
+
+       36-CHECK-DUPLICATE-RECORD.
+      *A DUPLICATE IS THE SAME DEPT/CLASS/NAME APPEARING TWICE IN A
+      *ROW IN THE MERGED FILE - LOG IT INSTEAD OF DOUBLE-REPORTING
+           MOVE 'N' TO DUPLICATE-FLAG
+           IF NOT WS-PREV-KEY-FIRST
+               IF MS-DEPT-CODE = WS-PREV-KEY-DEPT
+                  AND MS-CLASS-CODE = WS-PREV-KEY-CLASS
+                  AND MS-NAME = WS-PREV-KEY-NAME
+                   MOVE 'Y' TO DUPLICATE-FLAG
+                   ADD 1 TO CNT-DUPLICATES
+                   MOVE MS-DEPT-CODE TO DN-DEPT
+                   MOVE MS-CLASS-CODE TO DN-CLASS
+                   MOVE MS-NAME TO DN-NAME
+                   MOVE SPACES TO DUPLICATE-LOG-RECORD
+                   STRING 'DUPLICATE STUDENT: ' DN-DEPT '/' DN-CLASS
+                          ' ' DN-NAME
+                          DELIMITED BY SIZE INTO DUPLICATE-LOG-RECORD
+                   WRITE DUPLICATE-LOG-RECORD
+               END-IF
+           END-IF
+           MOVE MS-DEPT-CODE TO WS-PREV-KEY-DEPT
+           MOVE MS-CLASS-CODE TO WS-PREV-KEY-CLASS
+           MOVE MS-NAME TO WS-PREV-KEY-NAME
+           MOVE 'N' TO WS-PREV-KEY-FLAG
+       .
+
+       37-VALIDATE-SCORES.
+      *REJECT ANY STUDENT WITH A TEST SCORE OUTSIDE 0-100 INSTEAD OF
+      *LETTING A BAD DATA-ENTRY VALUE FLOW INTO THE AVERAGE
+           MOVE 'Y' TO SCORE-VALID-FLAG
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > CF-NUM-TESTS
+               IF MS-TEST(SUB) NOT NUMERIC
+                  OR MS-TEST(SUB) > WS-SCORE-MAXIMUM
+                  OR MS-TEST(SUB) < WS-SCORE-MINIMUM
+                   MOVE 'N' TO SCORE-VALID-FLAG
+               END-IF
+           END-PERFORM
+       .
+
+       38-CLASS-BREAK-ROUTINE.
+      *PRINT A SUBTOTAL LINE WHENEVER THE DEPT/CLASS CHANGES
+           IF CB-CLASS-COUNT > 0
+               COMPUTE CB-CLASS-AVERAGE ROUNDED =
+                       CB-CLASS-TOTAL / CB-CLASS-COUNT
+               MOVE CB-PREV-DEPT TO CBL-DEPT
+               MOVE CB-PREV-CLASS TO CBL-CLASS
+               MOVE CB-CLASS-COUNT TO CBL-COUNT
+               MOVE CB-CLASS-AVERAGE TO CBL-AVERAGE
+               MOVE CLASS-BREAK-LINE TO REPORT-LINE
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 40-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+           MOVE ZERO TO CB-CLASS-COUNT
+           MOVE ZERO TO CB-CLASS-TOTAL
+       .
+
+       39-COMPUTE-WEIGHTED-AVERAGE.
+      *LOOK UP THIS STUDENT'S DEPARTMENT IN THE WEIGHTING TABLE AND
+      *COMPUTE THE AVERAGE USING THAT DEPARTMENT'S TEST WEIGHTS
+      *INSTEAD OF A FLAT DIVIDE BY CF-NUM-TESTS
+           MOVE ZERO TO WS-WEIGHT-ROW
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TABLE-SIZE
+               IF DW-DEPT-CODE(SUB) = MS-DEPT-CODE
+                   MOVE SUB TO WS-WEIGHT-ROW
+               END-IF
+           END-PERFORM
+           IF WS-WEIGHT-ROW = ZERO
+               MOVE WS-DEFAULT-WEIGHT-ROW TO WS-WEIGHT-ROW
+           END-IF
+
+           COMPUTE DF-TEST-AVERAGE ROUNDED =
+               (MS-TEST(1) * DW-WEIGHT(WS-WEIGHT-ROW, 1)) +
+               (MS-TEST(2) * DW-WEIGHT(WS-WEIGHT-ROW, 2)) +
+               (MS-TEST(3) * DW-WEIGHT(WS-WEIGHT-ROW, 3)) +
+               (MS-TEST(4) * DW-WEIGHT(WS-WEIGHT-ROW, 4))
+       .
+
+       40-WRITE-A-LINE.
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+       41-WRITE-HONOR-ROLL-LINE.
+           ADD 1 TO CNT-HONOR-ROLL
+           MOVE DETAIL-LINE TO HONOR-ROLL-LINE
+           WRITE HONOR-ROLL-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       42-WRITE-PROBATION-LINE.
+           ADD 1 TO CNT-PROBATION
+           MOVE DETAIL-LINE TO PROBATION-LINE
+           WRITE PROBATION-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       43-WRITE-EXTRACT-RECORD.
+           MOVE MS-DEPT-CODE TO RX-DEPT-CODE
+           MOVE MS-CLASS-CODE TO RX-CLASS-CODE
+           MOVE MS-NAME TO RX-NAME
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > CF-NUM-TESTS
+               MOVE MS-TEST(SUB) TO RX-TEST(SUB)
+           END-PERFORM
+           MOVE DF-TEST-AVERAGE TO RX-AVERAGE
+           MOVE DL-GRADE TO RX-GRADE
+           WRITE REGISTRAR-EXTRACT-RECORD
+       .
+
+       44-WRITE-REJECT-RECORD.
+           ADD 1 TO CNT-REJECTED
+           MOVE MS-DEPT-CODE TO REJ-DEPT-CODE
+           MOVE MS-CLASS-CODE TO REJ-CLASS-CODE
+           MOVE MS-NAME TO REJ-NAME
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > CF-NUM-TESTS
+               MOVE MS-TEST(SUB) TO REJ-TEST(SUB)
+           END-PERFORM
+           MOVE REJECT-REASON-TEXT TO REJ-REASON
+           WRITE REJECT-RECORD
+       .
+
+       45-FINAL-ROUTINE.
+
+           PERFORM 46-GRAND-TOTAL-ROUTINE
+           PERFORM 47-RECONCILE-RECORD-COUNTS
+
+           CLOSE MERGED-SORTED-FILE
+                 STUDENT-REPORT-FILE
+                 HONOR-ROLL-FILE
+                 PROBATION-FILE
+                 REJECTED-STU-FILE
+                 REGISTRAR-EXTRACT-FILE
+                 DUPLICATE-LOG-FILE
+
+           STOP RUN
+       .
+
+       46-GRAND-TOTAL-ROUTINE.
+           IF CB-GRAND-COUNT > 0
+               COMPUTE CB-GRAND-AVERAGE ROUNDED =
+                       CB-GRAND-TOTAL / CB-GRAND-COUNT
+               MOVE CB-GRAND-COUNT TO GTL-COUNT
+               MOVE CB-GRAND-AVERAGE TO GTL-AVERAGE
+               MOVE GRAND-TOTAL-LINE TO REPORT-LINE
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 40-WRITE-A-LINE
+           END-IF
+       .
+
+       47-RECONCILE-RECORD-COUNTS.
+      *A MISMATCH HERE MEANS A BAD KEY OR OTHER SORT PROBLEM SILENTLY
+      *DROPPED (OR DUPLICATED) A RECORD SOMEWHERE IN THE SORT/MERGE
+           IF (CNT-UNSORTED1 + CNT-UNSORTED2) NOT =
+                   (CNT-SORTED1 + CNT-SORTED2)
+               DISPLAY 'RECONCILIATION WARNING - UNSORTED RECORD '
+                   'COUNT DOES NOT MATCH SORTED RECORD COUNT'
+           END-IF
+
+           IF (CNT-SORTED1 + CNT-SORTED2) NOT = CNT-MERGED
+               DISPLAY 'RECONCILIATION WARNING - SORTED RECORD '
+                   'COUNT DOES NOT MATCH MERGED RECORD COUNT'
+           END-IF
+
+           IF CNT-MERGED NOT =
+                   (CB-GRAND-COUNT + CNT-REJECTED + CNT-DUPLICATES)
+               DISPLAY 'RECONCILIATION WARNING - MERGED RECORD '
+                   'COUNT DOES NOT EQUAL PRINTED + REJECTED + '
+                   'DUPLICATE COUNT'
+           END-IF
+
+           DISPLAY 'RECORDS REJECTED (SCORE OUT OF RANGE): '
+               CNT-REJECTED
+           DISPLAY 'DUPLICATE STUDENTS SKIPPED: ' CNT-DUPLICATES
+           DISPLAY 'HONOR ROLL STUDENTS: ' CNT-HONOR-ROLL
+           DISPLAY 'ACADEMIC PROBATION STUDENTS: ' CNT-PROBATION
+       .
